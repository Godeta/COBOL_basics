@@ -1,39 +1,115 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. first_cobol.
-      * données et nottament les variables utilisées 
+       PROGRAM-ID. TIMECARD-ENTRY.
+      * Prototype de saisie ecran (affiche-plage-titre, saisie-nom,
+      * etc.) transforme en vrai programme de saisie de timecards : les
+      * champs saisis sont ecrits au format fixe attendu par TIMECARDS
+      * dans HELLO (first_cobol.cbl), colonne par colonne, pour eviter
+      * les decalages qu'une saisie manuelle du fichier plat provoquait.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIMECARDS
+               ASSIGN TO "TIMECARDS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TIMECARDS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+         FD TIMECARDS.
+         01 TIMECARD-RECORD PIC X(37).
        WORKING-STORAGE SECTION.
-      * 77 -> convention de nommage pour nos variables, PIC décrit la forme de notre variable (9 chiffre, 999v99 3chiffres,2chiffres x(25) 25 char)  
-         77 nomVariable PIC x(25).
-      * code pour les entrées/ sorties 
+      * champs saisis a l'ecran, memes tailles que TIMECARD dans HELLO
+         77 WS-EMP-FIRSTNAME PIC X(10).
+         77 WS-EMP-SURNAME   PIC X(15).
+         77 WS-EMP-ID        PIC X(5).
+         77 WS-HOURS-WORKED  PIC 99V9.
+      * informationnel seulement depuis la requete 008 : HELLO ignore
+      * desormais ce champ et retrouve le taux horaire dans EMPLOYEE-MASTER
+      * via WS-TC-EMP-ID -- conserve ici pour ne pas decaler les colonnes
+      * de TIMECARD-RECORD et pour que la personne qui saisit la
+      * timecard sache ce qu'elle a entre
+         77 WS-PAY-RATE      PIC 99.
+         77 WS-STATE-CODE    PIC XX.
+         77 WS-ANOTHER       PIC X VALUE "O".
+           88 ENTER-ANOTHER  VALUE "O" "o".
+      * statut du fichier, pour créer TIMECARDS.DAT au premier lancement
+         77 WS-TIMECARDS-STATUS PIC XX.
+      * ligne reconstituée colonne par colonne avant l'écriture dans
+      * TIMECARDS.DAT -- l'ordre et les tailles doivent suivre TIMECARD
+         01 WS-TIMECARD-LINE.
+           02 WS-TC-EMPLOYEE-NAME.
+               03 WS-TC-FIRSTNAME  PIC X(10).
+               03 WS-TC-SURNAME    PIC X(15).
+           02 WS-TC-EMP-ID         PIC X(5).
+           02 WS-TC-HOURS-WORKED   PIC 99V9.
+           02 WS-TC-PAY-RATE       PIC 99.
+           02 WS-TC-STATE-CODE     PIC XX.
        SCREEN SECTION.
          1 affiche-plage-titre.
-      * efface ce qu'il y avait avant   
+      * efface ce qu'il y avait avant
           2 BLANK SCREEN.
-      * détermine l'emplacement du texte    
-          2 LINE 3 COL 15 VALUE 'Mon premier programme !'.
+      * détermine l'emplacement du texte
+          2 LINE 2 COL 15 VALUE 'Saisie d''une timecard'.
 
-        1 saisie-plage-nom.
-         2 LINE 5 COL 8 VALUE 'Quel est votre nom : '.
-         2 PIC x(25) TO nomVariable REQUIRED.
+        1 saisie-plage-timecard.
+         2 LINE 4 COL 5 VALUE 'Prenom                  : '.
+         2 PIC X(10) TO WS-EMP-FIRSTNAME REQUIRED.
+         2 LINE 5 COL 5 VALUE 'Nom                     : '.
+         2 PIC X(15) TO WS-EMP-SURNAME REQUIRED.
+         2 LINE 6 COL 5 VALUE 'Matricule employe       : '.
+         2 PIC X(5) TO WS-EMP-ID REQUIRED.
+         2 LINE 7 COL 5 VALUE 'Heures travaillees      : '.
+         2 PIC 99.9 TO WS-HOURS-WORKED REQUIRED.
+      * informationnel seulement -- voir la note sur WS-PAY-RATE ci-dessus
+         2 LINE 8 COL 5 VALUE 'Taux horaire (info)     : '.
+         2 PIC 99 TO WS-PAY-RATE REQUIRED.
+         2 LINE 9 COL 5 VALUE 'Code etat               : '.
+         2 PIC X(2) TO WS-STATE-CODE REQUIRED.
 
-         1 affiche-plage-nom.
-          2 LINE 10 COL 8 VALUE 'Salut'.
-          2 LINE 10 COL 15 PIC x(25) FROM nomVariable.
+         1 affiche-plage-confirmation.
+          2 LINE 11 COL 5 VALUE 'Timecard enregistree.'.
 
-         1 fin.
-          2 LINE 20 COL 8 VALUE "entrez valeur -> fermer le programme".
-          2 PIC x(10) TO nomVariable REQUIRED.
+         1 saisie-plage-continuer.
+          2 LINE 13 COL 5 VALUE 'Saisir une autre timecard (O/N) : '.
+          2 PIC X TO WS-ANOTHER REQUIRED.
 
        PROCEDURE DIVISION.
+       BEGIN.
+      * TIMECARDS.DAT peut ne pas encore exister sur un site qui n'a
+      * jamais saisi de timecard ; OPEN EXTEND d'un fichier inexistant
+      * ne le crée pas (status "35"), d'où la création explicite ici,
+      * comme OPEN-YTD-EARNINGS dans HELLO (first_cobol.cbl)
+           OPEN EXTEND TIMECARDS
+           IF WS-TIMECARDS-STATUS = "35" THEN
+               OPEN OUTPUT TIMECARDS
+               CLOSE TIMECARDS
+               OPEN EXTEND TIMECARDS
+           END-IF
+           PERFORM SAISIE-UNE-TIMECARD WITH TEST AFTER
+               UNTIL NOT ENTER-ANOTHER.
+           CLOSE TIMECARDS.
+           STOP RUN.
+
+       SAISIE-UNE-TIMECARD.
       * Affichage titre programme
-       DISPLAY affiche-plage-titre.
-       
-      * affichage formulaire de saisie + resultat
-       display saisie-plage-nom.
-       accept saisie-plage-nom.
-       display affiche-plage-nom.
-       display fin.
-       accept fin.
+           DISPLAY affiche-plage-titre.
+
+      * affichage formulaire de saisie + résultat
+           DISPLAY saisie-plage-timecard.
+           ACCEPT saisie-plage-timecard.
+           PERFORM ECRIRE-TIMECARD.
+           DISPLAY affiche-plage-confirmation.
+           DISPLAY saisie-plage-continuer.
+           ACCEPT saisie-plage-continuer.
 
-       STOP RUN.
\ No newline at end of file
+       ECRIRE-TIMECARD.
+      * remet a blanc la ligne pour eviter toute donnee residuelle dans
+      * les FILLER implicites, puis batit l'enregistrement TIMECARD.
+           MOVE SPACES          TO WS-TIMECARD-LINE
+           MOVE WS-EMP-FIRSTNAME TO WS-TC-FIRSTNAME
+           MOVE WS-EMP-SURNAME   TO WS-TC-SURNAME
+           MOVE WS-EMP-ID        TO WS-TC-EMP-ID
+           MOVE WS-HOURS-WORKED  TO WS-TC-HOURS-WORKED
+           MOVE WS-PAY-RATE      TO WS-TC-PAY-RATE
+           MOVE WS-STATE-CODE    TO WS-TC-STATE-CODE
+           WRITE TIMECARD-RECORD FROM WS-TIMECARD-LINE
+           .
