@@ -10,17 +10,155 @@
            SELECT TIMECARDS
                ASSIGN TO "TIMECARDS.DAT"
                    ORGANIZATION IS LINE SEQUENTIAL.
+      * fichier imprimé des fiches de paie, pour archivage/envoi imprimante
+           SELECT PAYCHECK-FILE
+               ASSIGN TO "PAYCHECKS.PRT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PAYCHECK-STATUS.
+      * fichier des timecards rejetées, pour que la paie les corrige
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCEPTIONS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXCEPTION-STATUS.
+      * règles d'heures supplémentaires, une ligne par date d'effet
+           SELECT OVERTIME-RULES
+               ASSIGN TO "OVERTIME.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-OVERTIME-STATUS.
+      * taux de retenue d'état, une ligne par code état (STATE-CODE)
+           SELECT STATE-TAX-RATES
+               ASSIGN TO "STATETAX.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATE-TAX-STATUS.
+      * point de reprise : nombre de TIMECARDS déjà traitées avec succès
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPOINT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+      * cumuls annuels par employé, utilisés pour un futur relevé W-2 ;
+      * clé EMP-ID et non le nom, qui n'est pas garanti unique
+           SELECT YTD-EARNINGS-FILE
+               ASSIGN TO "YTDEARN.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS YTD-EMP-ID
+                   FILE STATUS IS WS-YTD-STATUS.
+      * dépôt direct : un enregistrement détail par employé pour la banque
+           SELECT ACH-FILE
+               ASSIGN TO "ACHFILE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ACH-STATUS.
+      * fiche employé : le taux horaire de référence, par EMP-ID
+           SELECT EMPLOYEE-MASTER
+               ASSIGN TO "EMPLOYEES.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
        DATA DIVISION.
        FILE SECTION.
            FD TIMECARDS.
            01 TIMECARD.
                02 EMPLOYEE-NAME.
-      * Les 10 premiers caractères réservés pour le prénom, 15 suivantes pour nom. 01 et 02 l'ordre. 99V9 -> 4 type de valeurs numeric, decimal... 
+      * Les 10 premiers caractères réservés pour le prénom, 15 suivantes pour nom. 01 et 02 l'ordre. 99V9 -> 4 type de valeurs numeric, decimal...
                    03 EMP-FIRSTNAME PIC X(10).
                    03 EMP-SURNAME   PIC X(15).
+               02 EMP-ID       PIC X(5).
                02 HOURS-WORKED PIC 99V9.
                02 PAY-RATE     PIC 99.
+               02 STATE-CODE   PIC XX.
+           FD PAYCHECK-FILE.
+           01 PAYCHECK-FILE-RECORD PIC X(81).
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-RECORD.
+               02 EXC-EMPLOYEE-NAME    PIC X(25).
+               02 FILLER               PIC X.
+               02 EXC-EMP-ID           PIC X(5).
+               02 FILLER               PIC X.
+               02 EXC-HOURS-WORKED     PIC 99.9.
+               02 FILLER               PIC X.
+      * taux tel que saisi sur la timecard -- purement informatif depuis
+      * la requête 008, ne sert plus au calcul (voir EXC-MASTER-PAY-RATE)
+               02 EXC-PAY-RATE         PIC 99.
+               02 FILLER               PIC X.
+      * taux effectivement retenu par LOOKUP-MASTER-PAY-RATE (EMPLOYEE-
+      * MASTER) ; c'est celui-ci, pas EXC-PAY-RATE, qui motive un rejet
+      * pour "PAY RATE ZERO"
+               02 EXC-MASTER-PAY-RATE  PIC 99.
+               02 FILLER               PIC X.
+               02 EXC-REASON           PIC X(40).
+           FD OVERTIME-RULES.
+           01 OVERTIME-RULE-RECORD.
+               02 OT-EFFECTIVE-DATE    PIC 9(8).
+               02 OT-THRESHOLD-HOURS   PIC 99V9.
+               02 OT-RATE-MULTIPLIER   PIC 9V99.
+           FD STATE-TAX-RATES.
+           01 STATE-TAX-RATE-RECORD.
+               02 ST-CODE              PIC XX.
+               02 ST-RATE              PIC V999.
+           FD CHECKPOINT-FILE.
+      * en plus du nombre de TIMECARDS traitées, porte les cumuls du
+      * registre de paie (REG-TOTAL-*) pour qu'une reprise après
+      * interruption reparte avec le même total qu'avant l'arrêt, au
+      * lieu de ne compter que les enregistrements traités après coup
+           01 CHECKPOINT-RECORD.
+               02 CKPT-RECORDS-READ    PIC 9(6).
+               02 CKPT-EMPLOYEE-COUNT  PIC 9(5).
+               02 CKPT-TOTAL-HOURS     PIC 9(6)V99.
+               02 CKPT-TOTAL-GROSS-PAY PIC 9(7)V99.
+               02 CKPT-TOTAL-FED-TAX   PIC 9(7)V99.
+               02 CKPT-TOTAL-STATE-TAX PIC 9(7)V99.
+               02 CKPT-TOTAL-FICA-TAX  PIC 9(7)V99.
+               02 CKPT-TOTAL-NET-PAY   PIC 9(7)V99.
+           FD YTD-EARNINGS-FILE.
+           01 YTD-EARNINGS-RECORD.
+               02 YTD-EMP-ID           PIC X(5).
+               02 YTD-EMPLOYEE-NAME    PIC X(25).
+               02 YTD-GROSS-PAY        PIC 9(7)V99.
+               02 YTD-FED-TAX          PIC 9(7)V99.
+               02 YTD-STATE-TAX        PIC 9(7)V99.
+               02 YTD-FICA-TAX         PIC 9(7)V99.
+               02 YTD-NET-PAY          PIC 9(7)V99.
+           FD ACH-FILE.
+           01 ACH-DETAIL-RECORD.
+      * code de transaction NACHA 22 = dépôt en compte chèque
+               02 ACH-TRANSACTION-CODE PIC X(2).
+               02 ACH-ROUTING-NUMBER   PIC X(9).
+               02 ACH-ACCOUNT-NUMBER   PIC X(17).
+               02 ACH-EMPLOYEE-NAME    PIC X(25).
+               02 ACH-AMOUNT           PIC 9(10).
+           FD EMPLOYEE-MASTER.
+           01 EMPLOYEE-MASTER-RECORD.
+               02 EM-EMP-ID            PIC X(5).
+               02 EM-PAY-RATE          PIC 99.
        WORKING-STORAGE SECTION.
+      * statut et compteurs du point de reprise
+           01 WS-CHECKPOINT-STATUS    PIC XX.
+           01 WS-CHECKPOINT-COUNT     PIC 9(6) VALUE ZERO.
+           01 WS-RECORDS-READ         PIC 9(6) VALUE ZERO.
+      * statut du fichier des cumuls annuels
+           01 WS-YTD-STATUS           PIC XX.
+      * statuts des fichiers de sortie, pour reprise sans écraser ce qui
+      * a déjà été produit avant un arrêt anormal
+           01 WS-PAYCHECK-STATUS      PIC XX.
+           01 WS-EXCEPTION-STATUS     PIC XX.
+           01 WS-ACH-STATUS           PIC XX.
+      * coordonnées bancaires provisoires, en attendant un fichier
+      * employé dédié au dépôt direct
+           01 WS-ACH-ROUTING-NUMBER   PIC X(9)  VALUE "000000000".
+           01 WS-ACH-ACCOUNT-NUMBER   PIC X(17) VALUE ALL "0".
+      * table de la fiche employé (taux horaire de référence par EMP-ID)
+           01 WS-EMPLOYEE-MASTER-STATUS PIC XX.
+           01 WS-OVERTIME-STATUS        PIC XX.
+           01 WS-STATE-TAX-STATUS       PIC XX.
+           01 EM-TABLE-COUNT          PIC 99 VALUE ZERO.
+           01 EM-TABLE.
+               02 EM-ENTRY OCCURS 50 TIMES
+                       INDEXED BY EM-IDX.
+                   03 EM-TBL-EMP-ID   PIC X(5).
+                   03 EM-TBL-PAY-RATE PIC 99.
+           01 WS-MASTER-PAY-RATE      PIC 99.
+      * indique si EMP-ID de la timecard a été trouvé dans la fiche employé
+           01 WS-EMP-FOUND            PIC X VALUE "N".
+               88  EMP-ID-FOUND       VALUE "Y".
       * variables temporaires
       *    valeurs intermédiaires pour la fiche de paie avec heures supp
       *    9(4)V99 -> format d'interprétation des valeurs, ici nombre 6 chiffre
@@ -55,6 +193,72 @@
       * 88 Condition d'entrée, fin de la lecture lorsque l'on trouve T
            01 END-FILE             PIC X.
                88  EOF VALUE "T".
+      * indicateur de validité de la timecard en cours et motif de rejet
+           01 TIMECARD-OK          PIC X VALUE "Y".
+               88  VALID-TIMECARD  VALUE "Y".
+           01 EXC-REASON-TEXT      PIC X(40).
+      * table des règles d'heures supplémentaires chargée une fois au démarrage
+           01 OT-RULE-TABLE-COUNT  PIC 99 VALUE ZERO.
+           01 OT-RULE-TABLE.
+               02 OT-RULE-ENTRY OCCURS 20 TIMES
+                       INDEXED BY OT-IDX.
+                   03 OT-TBL-EFFECTIVE-DATE PIC 9(8).
+                   03 OT-TBL-THRESHOLD      PIC 99V9.
+                   03 OT-TBL-MULTIPLIER     PIC 9V99.
+      * seuil et taux en vigueur, retenus par INITIALIZE-PROGRAM
+           01 WS-TODAY-DATE        PIC 9(8).
+           01 WS-OT-THRESHOLD      PIC 99V9     VALUE 40.0.
+           01 WS-OT-MULTIPLIER     PIC 9V99     VALUE 1.50.
+      * date d'effet de la règle actuellement retenue par
+      * SELECT-OVERTIME-RULE, pour ne garder que la plus récente
+           01 WS-OT-SELECTED-DATE  PIC 9(8)     VALUE ZERO.
+      * table des taux de retenue d'état chargée une fois au démarrage
+           01 ST-RATE-TABLE-COUNT  PIC 99 VALUE ZERO.
+           01 ST-RATE-TABLE.
+               02 ST-RATE-ENTRY OCCURS 20 TIMES
+                       INDEXED BY ST-IDX.
+                   03 ST-TBL-CODE  PIC XX.
+                   03 ST-TBL-RATE  PIC V999.
+           01 WS-STATE-TAX-RATE    PIC V999.
+      * compteurs et cumuls pour le registre de paie de fin de lot
+           01 REG-EMPLOYEE-COUNT   PIC 9(5) VALUE ZERO.
+           01 REG-TOTAL-HOURS      PIC 9(6)V99 USAGE COMP VALUE ZERO.
+           01 REG-TOTAL-GROSS-PAY  PIC 9(7)V99 USAGE COMP VALUE ZERO.
+           01 REG-TOTAL-FED-TAX    PIC 9(7)V99 USAGE COMP VALUE ZERO.
+           01 REG-TOTAL-STATE-TAX  PIC 9(7)V99 USAGE COMP VALUE ZERO.
+           01 REG-TOTAL-FICA-TAX   PIC 9(7)V99 USAGE COMP VALUE ZERO.
+           01 REG-TOTAL-NET-PAY    PIC 9(7)V99 USAGE COMP VALUE ZERO.
+      * le format d'affichage du registre de paie
+           01 PAYROLL-REGISTER.
+               02 FILLER              PIC X(20) VALUE
+                   "PAYROLL REGISTER -- ".
+               02 REG-PRT-EMP-COUNT   PIC ZZZZ9.
+               02 FILLER              PIC X(10) VALUE
+                   " EMPLOYEES".
+           01 REG-TOTALS-LINE-1.
+               02 FILLER              PIC X(16) VALUE
+                   "TOTAL HOURS    ".
+               02 REG-PRT-TOTAL-HOURS PIC ZZZ,ZZ9.99.
+           01 REG-TOTALS-LINE-2.
+               02 FILLER              PIC X(16) VALUE
+                   "TOTAL GROSS PAY".
+               02 REG-PRT-TOTAL-GROSS PIC $Z,ZZZ,ZZ9.99.
+           01 REG-TOTALS-LINE-3.
+               02 FILLER              PIC X(16) VALUE
+                   "TOTAL FED TAX  ".
+               02 REG-PRT-TOTAL-FED   PIC $Z,ZZZ,ZZ9.99.
+           01 REG-TOTALS-LINE-4.
+               02 FILLER              PIC X(16) VALUE
+                   "TOTAL STATE TAX".
+               02 REG-PRT-TOTAL-STATE PIC $Z,ZZZ,ZZ9.99.
+           01 REG-TOTALS-LINE-5.
+               02 FILLER              PIC X(16) VALUE
+                   "TOTAL FICA TAX ".
+               02 REG-PRT-TOTAL-FICA  PIC $Z,ZZZ,ZZ9.99.
+           01 REG-TOTALS-LINE-6.
+               02 FILLER              PIC X(16) VALUE
+                   "TOTAL NET PAY  ".
+               02 REG-PRT-TOTAL-NET   PIC $Z,ZZZ,ZZ9.99.
        PROCEDURE DIVISION.
        BEGIN.
       * Tout ce que l'on va effectuer 
@@ -64,38 +268,348 @@
            PERFORM CLEAN-UP.
            STOP RUN.
        INITIALIZE-PROGRAM.
+      * LOAD-CHECKPOINT doit s'exécuter avant l'ouverture des fichiers
+      * de sortie durables : eux seuls savent, via WS-CHECKPOINT-COUNT,
+      * s'il s'agit d'une reprise après arrêt anormal (auquel cas on
+      * ajoute à la suite) ou d'une exécution normale (auquel cas on
+      * réinitialise le fichier)
            OPEN INPUT TIMECARDS.
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-PAYCHECK-FILE
+           PERFORM OPEN-EXCEPTION-FILE
+           PERFORM LOAD-OVERTIME-RULES
+           PERFORM SELECT-OVERTIME-RULE
+           PERFORM LOAD-STATE-TAX-RATES
+           PERFORM OPEN-YTD-EARNINGS
+           PERFORM OPEN-ACH-FILE
+           PERFORM LOAD-EMPLOYEE-MASTER
+           .
+       OPEN-PAYCHECK-FILE.
+      * reprise : on ajoute à la suite des fiches déjà imprimées avant
+      * l'arrêt anormal au lieu de les écraser ; sinon on repart à neuf
+           IF WS-CHECKPOINT-COUNT > ZERO THEN
+               OPEN EXTEND PAYCHECK-FILE
+               IF WS-PAYCHECK-STATUS = "35" THEN
+                   OPEN OUTPUT PAYCHECK-FILE
+                   CLOSE PAYCHECK-FILE
+                   OPEN EXTEND PAYCHECK-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PAYCHECK-FILE
+           END-IF
+           .
+       OPEN-EXCEPTION-FILE.
+           IF WS-CHECKPOINT-COUNT > ZERO THEN
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-STATUS = "35" THEN
+                   OPEN OUTPUT EXCEPTION-FILE
+                   CLOSE EXCEPTION-FILE
+                   OPEN EXTEND EXCEPTION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           .
+       OPEN-ACH-FILE.
+           IF WS-CHECKPOINT-COUNT > ZERO THEN
+               OPEN EXTEND ACH-FILE
+               IF WS-ACH-STATUS = "35" THEN
+                   OPEN OUTPUT ACH-FILE
+                   CLOSE ACH-FILE
+                   OPEN EXTEND ACH-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT ACH-FILE
+           END-IF
+           .
+       LOAD-EMPLOYEE-MASTER.
+      * le fichier peut ne pas encore exister (site sans fiche employé
+      * dédiée) ; dans ce cas la table reste vide et LOOKUP-MASTER-PAY-RATE
+      * rejette toutes les timecards comme EMP-ID non trouvé
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-EMPLOYEE-MASTER-STATUS = "00" THEN
+               PERFORM UNTIL EOF
+                   READ EMPLOYEE-MASTER INTO EMPLOYEE-MASTER-RECORD
+                       AT END MOVE "T" TO END-FILE
+                   NOT AT END
+                       IF EM-TABLE-COUNT < 50 THEN
+                           ADD 1 TO EM-TABLE-COUNT
+                           MOVE EM-EMP-ID
+                               TO EM-TBL-EMP-ID (EM-TABLE-COUNT)
+                           MOVE EM-PAY-RATE
+                               TO EM-TBL-PAY-RATE (EM-TABLE-COUNT)
+                       ELSE
+                           DISPLAY "EM-TABLE PLEINE, LIGNE IGNOREE"
+                       END-IF
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER
+               MOVE "N" TO END-FILE
+           END-IF
+           .
+       OPEN-YTD-EARNINGS.
+      * le fichier indexé n'existe peut-être pas encore au premier lancement
+           OPEN I-O YTD-EARNINGS-FILE
+           IF WS-YTD-STATUS = "35" THEN
+               OPEN OUTPUT YTD-EARNINGS-FILE
+               CLOSE YTD-EARNINGS-FILE
+               OPEN I-O YTD-EARNINGS-FILE
+           END-IF
+           .
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               MOVE CKPT-RECORDS-READ    TO WS-CHECKPOINT-COUNT
+               MOVE CKPT-EMPLOYEE-COUNT  TO REG-EMPLOYEE-COUNT
+               MOVE CKPT-TOTAL-HOURS     TO REG-TOTAL-HOURS
+               MOVE CKPT-TOTAL-GROSS-PAY TO REG-TOTAL-GROSS-PAY
+               MOVE CKPT-TOTAL-FED-TAX   TO REG-TOTAL-FED-TAX
+               MOVE CKPT-TOTAL-STATE-TAX TO REG-TOTAL-STATE-TAX
+               MOVE CKPT-TOTAL-FICA-TAX  TO REG-TOTAL-FICA-TAX
+               MOVE CKPT-TOTAL-NET-PAY   TO REG-TOTAL-NET-PAY
+           END-IF
+           .
+       LOAD-STATE-TAX-RATES.
+      * le fichier peut ne pas encore exister (site pas encore ouvert dans
+      * cet état) ; dans ce cas la table reste vide et COMPUTE-STATE-TAX
+      * retombe sur le taux plat State-tax-rate
+           OPEN INPUT STATE-TAX-RATES
+           IF WS-STATE-TAX-STATUS = "00" THEN
+               PERFORM UNTIL EOF
+                   READ STATE-TAX-RATES INTO STATE-TAX-RATE-RECORD
+                       AT END MOVE "T" TO END-FILE
+                   NOT AT END
+                       IF ST-RATE-TABLE-COUNT < 20 THEN
+                           ADD 1 TO ST-RATE-TABLE-COUNT
+                           MOVE ST-CODE
+                               TO ST-TBL-CODE (ST-RATE-TABLE-COUNT)
+                           MOVE ST-RATE
+                               TO ST-TBL-RATE (ST-RATE-TABLE-COUNT)
+                       ELSE
+                           DISPLAY "ST-TABLE PLEINE, LIGNE IGNOREE"
+                       END-IF
+               END-PERFORM
+               CLOSE STATE-TAX-RATES
+               MOVE "N" TO END-FILE
+           END-IF
+           .
+       LOAD-OVERTIME-RULES.
+      * le fichier peut ne pas encore exister (site pas encore doté de
+      * règles d'heures supplémentaires) ; dans ce cas la table reste vide
+      * et SELECT-OVERTIME-RULE retombe sur WS-OT-THRESHOLD/MULTIPLIER
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           OPEN INPUT OVERTIME-RULES
+           IF WS-OVERTIME-STATUS = "00" THEN
+               PERFORM UNTIL EOF
+                   READ OVERTIME-RULES INTO OVERTIME-RULE-RECORD
+                       AT END MOVE "T" TO END-FILE
+                   NOT AT END
+                       IF OT-RULE-TABLE-COUNT < 20 THEN
+                           ADD 1 TO OT-RULE-TABLE-COUNT
+                           MOVE OT-EFFECTIVE-DATE
+                               TO OT-TBL-EFFECTIVE-DATE
+                                   (OT-RULE-TABLE-COUNT)
+                           MOVE OT-THRESHOLD-HOURS
+                               TO OT-TBL-THRESHOLD
+                                   (OT-RULE-TABLE-COUNT)
+                           MOVE OT-RATE-MULTIPLIER
+                               TO OT-TBL-MULTIPLIER
+                                   (OT-RULE-TABLE-COUNT)
+                       ELSE
+                           DISPLAY "OT-TABLE PLEINE, LIGNE IGNOREE"
+                       END-IF
+               END-PERFORM
+               CLOSE OVERTIME-RULES
+               MOVE "N" TO END-FILE
+           END-IF
+           .
+       SELECT-OVERTIME-RULE.
+      * ne retient une règle que si elle est en vigueur aujourd'hui ET
+      * plus récente que celle déjà retenue -- l'ordre des lignes dans
+      * OVERTIME.DAT n'a donc pas d'importance
+           MOVE ZERO TO WS-OT-SELECTED-DATE
+           PERFORM VARYING OT-IDX FROM 1 BY 1
+                   UNTIL OT-IDX > OT-RULE-TABLE-COUNT
+               IF OT-TBL-EFFECTIVE-DATE (OT-IDX) <= WS-TODAY-DATE
+                       AND OT-TBL-EFFECTIVE-DATE (OT-IDX)
+                           >= WS-OT-SELECTED-DATE THEN
+                   MOVE OT-TBL-EFFECTIVE-DATE (OT-IDX)
+                       TO WS-OT-SELECTED-DATE
+                   MOVE OT-TBL-THRESHOLD (OT-IDX)  TO WS-OT-THRESHOLD
+                   MOVE OT-TBL-MULTIPLIER (OT-IDX) TO WS-OT-MULTIPLIER
+               END-IF
+           END-PERFORM
+           .
        PROCESS-LINE.
-      * met le T de stop à la fin 
+      * met le T de stop à la fin
            READ TIMECARDS INTO TIMECARD
                AT END MOVE "T" TO END-FILE.
            IF NOT EOF THEN
-               PERFORM COMPUTE-GROSS-PAY
-               PERFORM COMPUTE-FED-TAX
-               PERFORM COMPUTE-STATE-TAX
-               PERFORM COMPUTE-FICA
-               PERFORM COMPUTE-NET-PAY
-               PERFORM PRINT-CHECK
+               ADD 1 TO WS-RECORDS-READ
+      * reprise : on ignore les timecards déjà traitées lors d'une
+      * exécution précédente interrompue avant la fin du fichier
+               IF WS-RECORDS-READ > WS-CHECKPOINT-COUNT THEN
+                   PERFORM LOOKUP-MASTER-PAY-RATE
+                   PERFORM VALIDATE-TIMECARD
+                   IF VALID-TIMECARD THEN
+                       PERFORM COMPUTE-GROSS-PAY
+                       PERFORM COMPUTE-FED-TAX
+                       PERFORM COMPUTE-STATE-TAX
+                       PERFORM COMPUTE-FICA
+                       PERFORM COMPUTE-NET-PAY
+                       PERFORM WRITE-ACH-RECORD
+                       PERFORM PRINT-CHECK
+                       PERFORM UPDATE-YTD-EARNINGS
+                   ELSE
+                       PERFORM LOG-EXCEPTION
+                   END-IF
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
             END-IF.
+       SAVE-CHECKPOINT.
+      * conserve aussi les cumuls du registre, pas seulement le nombre
+      * d'enregistrements traités, pour qu'une reprise après arrêt
+      * anormal reparte avec le même total qu'avant l'arrêt
+           MOVE WS-RECORDS-READ     TO CKPT-RECORDS-READ
+           MOVE REG-EMPLOYEE-COUNT  TO CKPT-EMPLOYEE-COUNT
+           MOVE REG-TOTAL-HOURS     TO CKPT-TOTAL-HOURS
+           MOVE REG-TOTAL-GROSS-PAY TO CKPT-TOTAL-GROSS-PAY
+           MOVE REG-TOTAL-FED-TAX   TO CKPT-TOTAL-FED-TAX
+           MOVE REG-TOTAL-STATE-TAX TO CKPT-TOTAL-STATE-TAX
+           MOVE REG-TOTAL-FICA-TAX  TO CKPT-TOTAL-FICA-TAX
+           MOVE REG-TOTAL-NET-PAY   TO CKPT-TOTAL-NET-PAY
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       RESET-CHECKPOINT.
+      * PROCESS-LINE n'atteint CLEAN-UP qu'en arrivant à la fin normale
+      * de TIMECARDS ; le point de reprise ne doit donc servir que pour
+      * un redémarrage après un arrêt anormal, pas pour la prochaine
+      * exécution normale du lendemain
+           MOVE ZERO TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       UPDATE-YTD-EARNINGS.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ YTD-EARNINGS-FILE
+               INVALID KEY
+                   MOVE EMPLOYEE-NAME TO YTD-EMPLOYEE-NAME
+                   MOVE GROSS-PAY TO YTD-GROSS-PAY
+                   MOVE FED-TAX   TO YTD-FED-TAX
+                   MOVE STATE-TAX TO YTD-STATE-TAX
+                   MOVE FICA-TAX  TO YTD-FICA-TAX
+                   MOVE NET-PAY   TO YTD-NET-PAY
+                   WRITE YTD-EARNINGS-RECORD
+               NOT INVALID KEY
+                   ADD GROSS-PAY TO YTD-GROSS-PAY
+                   ADD FED-TAX   TO YTD-FED-TAX
+                   ADD STATE-TAX TO YTD-STATE-TAX
+                   ADD FICA-TAX  TO YTD-FICA-TAX
+                   ADD NET-PAY   TO YTD-NET-PAY
+                   REWRITE YTD-EARNINGS-RECORD
+           END-READ
+           .
+       WRITE-ACH-RECORD.
+           MOVE SPACES             TO ACH-DETAIL-RECORD
+           MOVE "22"                TO ACH-TRANSACTION-CODE
+           MOVE WS-ACH-ROUTING-NUMBER TO ACH-ROUTING-NUMBER
+           MOVE WS-ACH-ACCOUNT-NUMBER TO ACH-ACCOUNT-NUMBER
+           MOVE EMPLOYEE-NAME       TO ACH-EMPLOYEE-NAME
+           COMPUTE ACH-AMOUNT = NET-PAY * 100
+           WRITE ACH-DETAIL-RECORD
+           .
+       LOOKUP-MASTER-PAY-RATE.
+      * le taux vient uniquement de la fiche employé ; un EMP-ID absent
+      * de la table est une erreur de données, pas une excuse pour
+      * retomber sur la valeur saisie (et non fiable) de la timecard
+           MOVE "N"  TO WS-EMP-FOUND
+           MOVE ZERO TO WS-MASTER-PAY-RATE
+           PERFORM VARYING EM-IDX FROM 1 BY 1
+                   UNTIL EM-IDX > EM-TABLE-COUNT
+               IF EM-TBL-EMP-ID (EM-IDX) = EMP-ID THEN
+                   MOVE EM-TBL-PAY-RATE (EM-IDX) TO WS-MASTER-PAY-RATE
+                   MOVE "Y" TO WS-EMP-FOUND
+               END-IF
+           END-PERFORM
+           .
+       VALIDATE-TIMECARD.
+           MOVE "Y" TO TIMECARD-OK
+           MOVE SPACES TO EXC-REASON-TEXT
+           IF EMP-FIRSTNAME = SPACES OR EMP-SURNAME = SPACES THEN
+               MOVE "N" TO TIMECARD-OK
+               MOVE "BLANK EMPLOYEE NAME" TO EXC-REASON-TEXT
+           END-IF
+           IF VALID-TIMECARD AND NOT EMP-ID-FOUND THEN
+               MOVE "N" TO TIMECARD-OK
+               MOVE "EMPLOYEE ID NOT FOUND IN MASTER"
+                   TO EXC-REASON-TEXT
+           END-IF
+      * HOURS-WORKED est PIC 99V9 (max 99.9), donc une limite > 99.9
+      * n'est jamais atteignable ; 80h/semaine est un plafond réaliste
+      * pour une saisie hebdomadaire et rejette les valeurs saisies
+      * par erreur sans dépendre d'un maximum que le champ ne peut
+      * pas représenter
+           IF VALID-TIMECARD AND
+                   (HOURS-WORKED = ZERO OR HOURS-WORKED > 80) THEN
+               MOVE "N" TO TIMECARD-OK
+               MOVE "HOURS WORKED ZERO OR OUT OF RANGE"
+                   TO EXC-REASON-TEXT
+           END-IF
+           IF VALID-TIMECARD AND WS-MASTER-PAY-RATE = ZERO THEN
+               MOVE "N" TO TIMECARD-OK
+               MOVE "PAY RATE ZERO" TO EXC-REASON-TEXT
+           END-IF
+           .
+       LOG-EXCEPTION.
+           MOVE SPACES             TO EXCEPTION-RECORD
+           MOVE EMPLOYEE-NAME      TO EXC-EMPLOYEE-NAME
+           MOVE EMP-ID             TO EXC-EMP-ID
+           MOVE HOURS-WORKED       TO EXC-HOURS-WORKED
+           MOVE PAY-RATE           TO EXC-PAY-RATE
+           MOVE WS-MASTER-PAY-RATE TO EXC-MASTER-PAY-RATE
+           MOVE EXC-REASON-TEXT    TO EXC-REASON
+           WRITE EXCEPTION-RECORD
+           .
        COMPUTE-GROSS-PAY.
-           IF HOURS-WORKED > 40 THEN
-               MULTIPLY PAY-RATE BY 1.5 GIVING OVERTIME-RATE
-               MOVE 40 TO REGULAR-HOURS
-               SUBTRACT 40 FROM HOURS-WORKED GIVING OVERTIME-HOURS
-               MULTIPLY REGULAR-HOURS BY PAY-RATE GIVING REGULAR-PAY
+      * WS-MASTER-PAY-RATE vient de la fiche employé (LOOKUP-MASTER-PAY-RATE),
+      * pas du champ PAY-RATE saisi sur la timecard
+           IF HOURS-WORKED > WS-OT-THRESHOLD THEN
+               MULTIPLY WS-MASTER-PAY-RATE BY WS-OT-MULTIPLIER
+                   GIVING OVERTIME-RATE
+               MOVE WS-OT-THRESHOLD TO REGULAR-HOURS
+               SUBTRACT WS-OT-THRESHOLD FROM HOURS-WORKED
+                   GIVING OVERTIME-HOURS
+               MULTIPLY REGULAR-HOURS BY WS-MASTER-PAY-RATE
+                   GIVING REGULAR-PAY
                MULTIPLY OVERTIME-HOURS BY OVERTIME-RATE
                    GIVING OVERTIME-PAY
                ADD REGULAR-PAY TO OVERTIME-PAY GIVING GROSS-PAY
            ELSE
-               MULTIPLY HOURS-WORKED BY PAY-RATE GIVING GROSS-PAY
+               MULTIPLY HOURS-WORKED BY WS-MASTER-PAY-RATE
+                   GIVING GROSS-PAY
            END-IF
            .
        COMPUTE-FED-TAX.
            MULTIPLY GROSS-PAY BY FED-TAX-RATE GIVING FED-TAX
            .
        COMPUTE-STATE-TAX.
+           PERFORM LOOKUP-STATE-TAX-RATE
       * Compute lets us use a more familiar syntax
-           COMPUTE STATE-TAX = GROSS-PAY * STATE-TAX-RATE
+           COMPUTE STATE-TAX = GROSS-PAY * WS-STATE-TAX-RATE
+           .
+       LOOKUP-STATE-TAX-RATE.
+      * par défaut le taux plat (état unique d'origine) si code inconnu
+           MOVE STATE-TAX-RATE TO WS-STATE-TAX-RATE
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+                   UNTIL ST-IDX > ST-RATE-TABLE-COUNT
+               IF ST-TBL-CODE (ST-IDX) = STATE-CODE THEN
+                   MOVE ST-TBL-RATE (ST-IDX) TO WS-STATE-TAX-RATE
+               END-IF
+           END-PERFORM
            .
        COMPUTE-FICA.
            MULTIPLY GROSS-PAY BY FICA-TAX-RATE GIVING FICA-TAX
@@ -105,9 +619,10 @@
                GIVING NET-PAY
            .          
        PRINT-CHECK.
+           MOVE SPACES         TO PAYCHECK
            MOVE EMPLOYEE-NAME  TO PRT-EMPLOYEE-NAME
            MOVE HOURS-WORKED   TO PRT-HOURS-WORKED
-           MOVE PAY-RATE       TO PRT-PAY-RATE
+           MOVE WS-MASTER-PAY-RATE TO PRT-PAY-RATE
            MOVE GROSS-PAY      TO PRT-GROSS-PAY
            MOVE FED-TAX        TO PRT-FED-TAX
            MOVE STATE-TAX      TO PRT-STATE-TAX
@@ -115,7 +630,42 @@
            MOVE NET-PAY        TO PRT-NET-PAY
            DISPLAY 'Fiche de paie :'
            DISPLAY PAYCHECK
+           MOVE PAYCHECK TO PAYCHECK-FILE-RECORD
+           WRITE PAYCHECK-FILE-RECORD
+           PERFORM ACCUMULATE-TOTALS
+           .
+       ACCUMULATE-TOTALS.
+           ADD 1              TO REG-EMPLOYEE-COUNT
+           ADD HOURS-WORKED   TO REG-TOTAL-HOURS
+           ADD GROSS-PAY      TO REG-TOTAL-GROSS-PAY
+           ADD FED-TAX        TO REG-TOTAL-FED-TAX
+           ADD STATE-TAX      TO REG-TOTAL-STATE-TAX
+           ADD FICA-TAX       TO REG-TOTAL-FICA-TAX
+           ADD NET-PAY        TO REG-TOTAL-NET-PAY
+           .
+       PRINT-REGISTER.
+           MOVE REG-EMPLOYEE-COUNT  TO REG-PRT-EMP-COUNT
+           MOVE REG-TOTAL-HOURS     TO REG-PRT-TOTAL-HOURS
+           MOVE REG-TOTAL-GROSS-PAY TO REG-PRT-TOTAL-GROSS
+           MOVE REG-TOTAL-FED-TAX   TO REG-PRT-TOTAL-FED
+           MOVE REG-TOTAL-STATE-TAX TO REG-PRT-TOTAL-STATE
+           MOVE REG-TOTAL-FICA-TAX  TO REG-PRT-TOTAL-FICA
+           MOVE REG-TOTAL-NET-PAY   TO REG-PRT-TOTAL-NET
+           DISPLAY ' '
+           DISPLAY PAYROLL-REGISTER
+           DISPLAY REG-TOTALS-LINE-1
+           DISPLAY REG-TOTALS-LINE-2
+           DISPLAY REG-TOTALS-LINE-3
+           DISPLAY REG-TOTALS-LINE-4
+           DISPLAY REG-TOTALS-LINE-5
+           DISPLAY REG-TOTALS-LINE-6
            .
         CLEAN-UP.
-           CLOSE TIMECARDS.
+           PERFORM PRINT-REGISTER
+           PERFORM RESET-CHECKPOINT
+           CLOSE TIMECARDS
+           CLOSE PAYCHECK-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE YTD-EARNINGS-FILE
+           CLOSE ACH-FILE.
         END PROGRAM HELLO.
\ No newline at end of file
